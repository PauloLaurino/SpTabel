@@ -3,6 +3,36 @@
       *  OBJETIVO: Consumir servico REST de assinatura digital A3      *
       *  SISTEMA:  ERP COBOL (Micro Focus / ACUCOBOL)                   *
       *  DATA:     09/04/2026                                           *
+      ******************************************************************
+      *  HISTORICO DE ALTERACOES
+      *  09/04/2026 SEPROCOM  Versao original
+      *  09/04/2026 SEPROCOM  LINKAGE-PARAMS extraido para copybook
+      *                       (ASST0010.cpy) para permitir chamada por
+      *                       um driver de lote (ASST0020C)
+      *  09/04/2026 SEPROCOM  Log de auditoria persistente por tentativa
+      *                       de assinatura (sucesso ou falha)
+      *  09/04/2026 SEPROCOM  URL do servico e API-Key passam a vir de
+      *                       arquivo de configuracao externo
+      *  09/04/2026 SEPROCOM  Retentativa com espera configuravel em
+      *                       falhas transitorias de comunicacao WinHTTP
+      *  09/04/2026 SEPROCOM  Suporte a certificado A1 (arquivo PFX),
+      *                       alem do A3 (token/smartcard)
+      *  09/04/2026 SEPROCOM  Parser JSON passa a ler o status e o
+      *                       erro reais devolvidos pelo servico
+      *  09/04/2026 SEPROCOM  Alerta de vencimento do certificado
+      *                       (SR-VALIDADE) apos cada chamada com sucesso
+      *  09/04/2026 SEPROCOM  Devolve CN do certificado e status HTTP em
+      *                       LINKAGE-PARAMS, para o relatorio do lote
+      *  09/04/2026 SEPROCOM  Checagem de integridade: hash do PDF
+      *                       original enviado e comparado com o
+      *                       hash_origem devolvido pelo servico
+      *  09/08/2026 SEPROCOM  Timeouts configuraveis (conexao/envio/
+      *                       recebimento) nas chamadas WinHTTP
+      *  09/08/2026 SEPROCOM  Correcoes de revisao: parser de JSON
+      *                       (status/codigo_erro/mensagem_erro),
+      *                       leitura do PDF para WS-PDF-BUFFER e
+      *                       PERFORM ... THRU dos paragrafos com
+      *                       saida antecipada (GO TO -EXIT)
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    ASST0010C.
@@ -18,15 +48,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQUIVO-PDF    ASSIGN TO PATH-PDF
-                                 ORGANIZATION IS BINARY
+                                 ORGANIZATION IS SEQUENTIAL
                                  ACCESS MODE IS SEQUENTIAL
                                  FILE STATUS IS FS-PDF.
 
            SELECT ARQUIVO-SAIDA  ASSIGN TO PATH-SAIDA
-                                 ORGANIZATION IS BINARY
+                                 ORGANIZATION IS SEQUENTIAL
                                  ACCESS MODE IS SEQUENTIAL
                                  FILE STATUS IS FS-SAIDA.
 
+           SELECT ARQUIVO-AUDITORIA ASSIGN TO WS-AUDIT-PATH
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 ACCESS MODE IS SEQUENTIAL
+                                 FILE STATUS IS FS-AUDITORIA.
+
+           SELECT ARQUIVO-CONFIG ASSIGN TO WS-CFG-PATH
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 ACCESS MODE IS SEQUENTIAL
+                                 FILE STATUS IS FS-CONFIG.
+
+           SELECT ARQUIVO-EXCECAO ASSIGN TO WS-EXCECAO-PATH
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 ACCESS MODE IS SEQUENTIAL
+                                 FILE STATUS IS FS-EXCECAO.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO-PDF.
@@ -35,18 +80,70 @@
        FD  ARQUIVO-SAIDA.
        01  REG-SAIDA                  PIC X(32767).
 
+      *---- 1250 bytes comporta o pior caso dos campos STRING'ados em
+      *     9500-GRAVAR-AUDITORIA (timestamp + documento + CN +
+      *     retorno + mensagem + separadores, ~1232 bytes no maximo)
+       FD  ARQUIVO-AUDITORIA.
+       01  REG-AUDITORIA              PIC X(1250).
+
+       FD  ARQUIVO-CONFIG.
+       01  REG-CONFIG                 PIC X(200).
+
+      *---- 1250 bytes comporta o pior caso dos campos STRING'ados em
+      *     7210-GRAVAR-EXCECAO-VALIDADE (timestamp + caminho do PDF +
+      *     CN + validade + dias restantes + separadores, ~760 bytes
+      *     no maximo, mesma largura usada para REG-AUDITORIA/REG-CSV)
+       FD  ARQUIVO-EXCECAO.
+       01  REG-EXCECAO                PIC X(1250).
+
        WORKING-STORAGE SECTION.
       ******************************************************************
       *  CONSTANTES                                                    *
       ******************************************************************
        01  WS-CONSTANTES.
            05  CTRF                   PIC X(01) VALUE X'0D'.
-           05  URL-SERVICO            PIC X(100) VALUE 
-               'http://localhost:8443/api/v1/assinar'.
-           05  CONTENT-TYPE          PIC X(50) VALUE 
+           05  CONTENT-TYPE          PIC X(50) VALUE
                'Content-Type: application/json'.
-           05  ACCEPT                 PIC X(30) VALUE 
+           05  WS-HDR-ACCEPT          PIC X(30) VALUE
                'Accept: application/json'.
+           05  WS-AUDIT-PATH          PIC X(100) VALUE
+               'ASST0010_AUDITORIA.LOG'.
+           05  WS-EXCECAO-PATH        PIC X(100) VALUE
+               'ASST0010_VALIDADE.LOG'.
+
+      ******************************************************************
+      *  CONFIGURACAO EXTERNA (ARQUIVO .CFG)                           *
+      *  URL do servico e API-Key deixam de ser literais no fonte -    *
+      *  sao lidas de um arquivo texto CHAVE=VALOR em 1100-LER-CFG,    *
+      *  permitindo apontar para homologacao/producao e rotacionar a   *
+      *  chave sem recompilar o programa.                              *
+      ******************************************************************
+       01  WS-CONFIGURACAO.
+           05  WS-CFG-PATH            PIC X(500) VALUE SPACES.
+           05  WS-CFG-HOST            PIC X(100) VALUE 'localhost'.
+           05  WS-CFG-PORTA           PIC 9(05)  VALUE 08443.
+           05  WS-CFG-URI             PIC X(200) VALUE
+               '/api/v1/assinar'.
+           05  WS-CFG-APIKEY          PIC X(100) VALUE
+               'sua-api-key-aqui'.
+           05  WS-CFG-RETRY-MAX       PIC 9(02)  VALUE 03.
+           05  WS-CFG-RETRY-DELAY     PIC 9(02)  VALUE 05.
+           05  WS-CFG-CERT-DIAS-AVISO PIC 9(03)  VALUE 015.
+           05  WS-CFG-TIMEOUT-CONN    PIC 9(06)  VALUE 005000.
+           05  WS-CFG-TIMEOUT-SEND    PIC 9(06)  VALUE 030000.
+           05  WS-CFG-TIMEOUT-RECV    PIC 9(06)  VALUE 030000.
+
+      ******************************************************************
+      *  CONTROLE DE RETENTATIVAS (6000-CHAMAR-SERVICO)                *
+      ******************************************************************
+       01  WS-RETRY-CONTROL.
+           05  WS-RETRY-COUNT         PIC 9(02) COMP.
+           05  WS-CHAMADA-OK          PIC X(01).
+
+       01  WS-CONFIG-PARSE.
+           05  FS-CONFIG              PIC X(02).
+           05  WS-CFG-CHAVE           PIC X(30).
+           05  WS-CFG-VALOR           PIC X(200).
 
       ******************************************************************
       *  VARIAVEIS DE ARQUIVO                                          *
@@ -56,6 +153,8 @@
            05  PATH-SAIDA           PIC X(500).
            05  FS-PDF                PIC X(02).
            05  FS-SAIDA             PIC X(02).
+           05  FS-AUDITORIA         PIC X(02).
+           05  FS-EXCECAO           PIC X(02).
 
       ******************************************************************
       *  VARIAVEIS DO PROGRAMA                                         *
@@ -69,6 +168,22 @@
            05  WS-ERRO               PIC X(01) VALUE 'N'.
            05  WS-MSG-ERRO           PIC X(500).
 
+      ******************************************************************
+      *  TAMANHO REAL DO ARQUIVO PDF (CBL_CHECK_FILE_EXIST)            *
+      *  O ultimo registro lido de ARQUIVO-PDF pode conter, alem dos   *
+      *  bytes realmente gravados em disco, lixo deixado no buffer     *
+      *  pela leitura do registro anterior (quando o tamanho do PDF    *
+      *  nao e multiplo exato de LENGTH OF REG-PDF). O tamanho real,   *
+      *  obtido aqui antes da leitura, e usado em 3000-LER-ARQUIVO-PDF *
+      *  para limitar quantos bytes de cada registro sao copiados      *
+      *  para WS-PDF-BUFFER.                                           *
+      ******************************************************************
+       01  WS-PDF-FILE-INFO.
+           05  WS-PDF-FILE-TAMANHO   PIC 9(08) COMP-X.
+           05  FILLER                PIC X(32).
+
+       01  WS-PDF-CHECK-RC           PIC 9(08) COMP-5.
+
       ******************************************************************
       *  VARIAVEIS WINHTTP                                             *
       ******************************************************************
@@ -88,17 +203,14 @@
            05  WS-DATA-WRITTEN       PIC 9(10) COMP-5.
            05  WS-RESP-LEN          PIC 9(10) COMP-5.
            05  WS-RESP-STATUS        PIC 9(05).
+           05  WS-TIMEOUT-OK         PIC 9(08) COMP-5.
 
       ******************************************************************
       *  BUFFER JSON REQUEST                                            *
+      *  O JSON e montado diretamente a partir de LP-TIPO-CERT,         *
+      *  LP-PATH-PFX, LP-PIN etc. em 5000-MONTAR-JSON (nao ha campos    *
+      *  intermediarios aqui).                                          *
       ******************************************************************
-       01  WS-JSON-REQUEST.
-           05  JR-DOCUMENTO          PIC X(200000).
-           05  JR-CERTIFICADO        PIC X(10) VALUE 'A3'.
-           05  JR-PIN                PIC X(20).
-           05  JR-TIMESTAMP          PIC X(05) VALUE 'true'.
-           05  JR-FILLER             PIC X(10).
-
        01  WS-JSON-STRING           PIC X(250000).
 
       ******************************************************************
@@ -107,17 +219,6 @@
        01  WS-JSON-RESPONSE.
            05  JR-RESPOSTA          PIC X(100000).
 
-      ******************************************************************
-      *  AREA DE PASSAGEM DE PARAMETROS (LINKAGE)                       *
-      ******************************************************************
-       01  LINKAGE-PARAMS.
-           05  LP-PATH-PDF-IN       PIC X(500).
-           05  LP-PATH-PDF-OUT      PIC X(500).
-           05  LP-PIN               PIC X(20).
-           05  LP-INCLUI-TS         PIC X(01).
-           05  LP-RETORNO           PIC 9(02).
-           05  LP-MENSAGEM         PIC X(500).
-
       ******************************************************************
       *  AREA DE TRABALHO AUXILIAR                                      *
       ******************************************************************
@@ -142,6 +243,21 @@
            05  SR-CN                PIC X(200).
            05  SR-VALIDADE         PIC X(20).
            05  SR-TIMESTAMP         PIC X(50000).
+           05  SR-ERRO-COD          PIC X(10).
+           05  SR-ERRO-MSG          PIC X(500).
+           05  SR-HASH-ORIGEM       PIC X(20).
+
+      ******************************************************************
+      *  AREA DE INTEGRIDADE                                            *
+      *  Digest calculado sobre o PDF original (WS-PDF-BUFFER) antes do *
+      *  envio, enviado ao servico como "hash_origem" e comparado com o *
+      *  valor que o proprio servico devolve na resposta, para detectar *
+      *  corrupcao na transferencia ou resposta associada ao documento  *
+      *  errado.                                                        *
+      ******************************************************************
+       01  WS-HASH-AREA.
+           05  WS-HASH-ORIGEM        PIC 9(10) COMP.
+           05  WS-HASH-ORIGEM-STR    PIC 9(10).
 
        01  WS-PARSING.
            05  WP-POS               PIC 9(10) COMP.
@@ -150,6 +266,24 @@
            05  WP-FIM               PIC 9(10) COMP.
            05  WP-VALUE             PIC X(5000).
 
+      ******************************************************************
+      *  AREA PARA VERIFICACAO DE VENCIMENTO DO CERTIFICADO (SR-VALIDADE)
+      *  Usada em 7200-VERIFICAR-VALIDADE-CERT para avisar com           *
+      *  antecedencia (WS-CFG-CERT-DIAS-AVISO dias) em vez de so         *
+      *  descobrir que o certificado venceu quando o lote inteiro falha. *
+      ******************************************************************
+       01  WS-VALIDADE-CERT.
+           05  WS-VAL-DATA-8        PIC 9(08).
+           05  WS-VAL-DATA-R REDEFINES WS-VAL-DATA-8.
+               10  WS-VAL-ANO       PIC 9(04).
+               10  WS-VAL-MES       PIC 9(02).
+               10  WS-VAL-DIA       PIC 9(02).
+           05  WS-VAL-INT           PIC S9(08) COMP.
+           05  WS-HOJE-8            PIC 9(08).
+           05  WS-HOJE-INT          PIC S9(08) COMP.
+           05  WS-DIAS-RESTANTES    PIC S9(08) COMP.
+           05  WS-DIAS-RESTANTES-ED PIC -(7)9.
+
       ******************************************************************
       *  AREA DE DEBUG                                                  *
       ******************************************************************
@@ -167,6 +301,25 @@
            05  TS-FILLER2           PIC X(01) VALUE '.'.
            05  TS-MS                PIC X(03).
 
+      ******************************************************************
+      *  AREA DE AUDITORIA                                             *
+      *  Um registro por tentativa (sucesso ou falha), gravado em       *
+      *  9500-GRAVAR-AUDITORIA, para trilha de "quem/o que assinou e    *
+      *  quando" exigida para documentos com validade legal.            *
+      ******************************************************************
+       01  WS-AUDITORIA-REG.
+           05  WA-TIMESTAMP         PIC X(26).
+           05  WA-DOCUMENTO         PIC X(500).
+           05  WA-CN                PIC X(200).
+           05  WA-RETORNO           PIC 9(02).
+           05  WA-MENSAGEM          PIC X(500).
+
+      ******************************************************************
+      *  AREA DE PASSAGEM DE PARAMETROS (LINKAGE)                       *
+      ******************************************************************
+       LINKAGE SECTION.
+           COPY ASST0010.
+
        PROCEDURE DIVISION USING LINKAGE-PARAMS.
 
        MAIN-PROCEDURE.
@@ -175,6 +328,7 @@
            PERFORM 2000-VALIDAR-ENTRADA
            PERFORM 3000-LER-ARQUIVO-PDF
            PERFORM 4000-CONVERTER-BASE64
+           PERFORM 4500-CALCULAR-HASH-ORIGEM
            PERFORM 5000-MONTAR-JSON
            PERFORM 6000-CHAMAR-SERVICO
            PERFORM 7000-PROCESSAR-RESPOSTA
@@ -193,6 +347,9 @@
            MOVE 'N'  TO WS-ERRO
            MOVE 'N'  TO DB-REQUEST-SENT
            MOVE 'N'  TO DB-RESP-RECEIVED
+           MOVE SPACES TO SR-CN
+
+           PERFORM 1100-LER-CONFIGURACAO
 
            DISPLAY '=========================================='
            DISPLAY '  ASSINATURA DIGITAL DE DOCUMENTOS PDF   '
@@ -200,12 +357,99 @@
            DISPLAY 'Data/Hora: ' FUNCTION CURRENT-DATE(1:16)
            DISPLAY 'PDF Entrada: '  FUNCTION TRIM(LP-PATH-PDF-IN)
            DISPLAY 'PDF Saida: '    FUNCTION TRIM(LP-PATH-PDF-OUT)
-           DISPLAY 'PIN: ******' 
+           DISPLAY 'PIN: ******'
            DISPLAY 'Incluir TS: '   LP-INCLUI-TS
+           DISPLAY 'Tipo Certificado: ' LP-TIPO-CERT
+           DISPLAY 'URL Servico: http://'
+                   FUNCTION TRIM(WS-CFG-HOST) ':' WS-CFG-PORTA
+                   FUNCTION TRIM(WS-CFG-URI)
            DISPLAY '--------------------------------------'
 
            .
       ******************************************************************
+      *  1100 - LER ARQUIVO DE CONFIGURACAO EXTERNO                    *
+      *  Formato texto CHAVE=VALOR, uma por linha. Se o arquivo nao    *
+      *  existir, ficam valendo os valores-padrao definidos em         *
+      *  WS-CONFIGURACAO (VALUE clauses).                              *
+      ******************************************************************
+       1100-LER-CONFIGURACAO.
+
+           ACCEPT WS-CFG-PATH FROM ENVIRONMENT 'ASST0010_CFG_PATH'
+
+           IF FUNCTION TRIM(WS-CFG-PATH) = SPACES
+               MOVE 'ASST0010.CFG' TO WS-CFG-PATH
+           END-IF
+
+           OPEN INPUT ARQUIVO-CONFIG
+
+           IF FS-CONFIG NOT = '00'
+               DISPLAY 'Config nao encontrada ('
+                       FUNCTION TRIM(WS-CFG-PATH)
+                       '), usando valores padrao'
+           ELSE
+               READ ARQUIVO-CONFIG NEXT RECORD
+               PERFORM UNTIL FS-CONFIG = '10'
+                   PERFORM 1110-INTERPRETAR-LINHA-CFG THRU 1110-EXIT
+                   READ ARQUIVO-CONFIG NEXT RECORD
+               END-PERFORM
+               CLOSE ARQUIVO-CONFIG
+           END-IF
+
+           .
+      ******************************************************************
+      *  1110 - INTERPRETAR UMA LINHA DE CONFIGURACAO                  *
+      ******************************************************************
+       1110-INTERPRETAR-LINHA-CFG.
+
+           IF FUNCTION TRIM(REG-CONFIG) = SPACES
+               GO TO 1110-EXIT
+           END-IF
+
+           IF REG-CONFIG(1:1) = '*'
+               GO TO 1110-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-CFG-CHAVE
+           MOVE SPACES TO WS-CFG-VALOR
+
+           UNSTRING REG-CONFIG DELIMITED BY '='
+               INTO WS-CFG-CHAVE WS-CFG-VALOR
+           END-UNSTRING
+
+           EVALUATE FUNCTION TRIM(WS-CFG-CHAVE)
+               WHEN 'HOST'
+                   MOVE FUNCTION TRIM(WS-CFG-VALOR) TO WS-CFG-HOST
+               WHEN 'PORTA'
+                   MOVE FUNCTION TRIM(WS-CFG-VALOR) TO WS-CFG-PORTA
+               WHEN 'URI'
+                   MOVE FUNCTION TRIM(WS-CFG-VALOR) TO WS-CFG-URI
+               WHEN 'APIKEY'
+                   MOVE FUNCTION TRIM(WS-CFG-VALOR) TO WS-CFG-APIKEY
+               WHEN 'RETRY-MAX'
+                   MOVE FUNCTION TRIM(WS-CFG-VALOR) TO WS-CFG-RETRY-MAX
+               WHEN 'RETRY-DELAY'
+                   MOVE FUNCTION TRIM(WS-CFG-VALOR)
+                     TO WS-CFG-RETRY-DELAY
+               WHEN 'CERT-DIAS-AVISO'
+                   MOVE FUNCTION TRIM(WS-CFG-VALOR)
+                     TO WS-CFG-CERT-DIAS-AVISO
+               WHEN 'TIMEOUT-CONN'
+                   MOVE FUNCTION TRIM(WS-CFG-VALOR)
+                     TO WS-CFG-TIMEOUT-CONN
+               WHEN 'TIMEOUT-SEND'
+                   MOVE FUNCTION TRIM(WS-CFG-VALOR)
+                     TO WS-CFG-TIMEOUT-SEND
+               WHEN 'TIMEOUT-RECV'
+                   MOVE FUNCTION TRIM(WS-CFG-VALOR)
+                     TO WS-CFG-TIMEOUT-RECV
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           .
+       1110-EXIT.
+           EXIT.
+      ******************************************************************
       *  2000 - VALIDAR ENTRADA                                        *
       ******************************************************************
        2000-VALIDAR-ENTRADA.
@@ -242,6 +486,29 @@
                MOVE 'S' TO LP-INCLUI-TS
            END-IF
 
+      *---- Validar tipo de certificado (A3 = padrao, token/smartcard;
+      *     A1 = arquivo PFX com senha)
+           IF FUNCTION TRIM(LP-TIPO-CERT) = SPACES
+               MOVE 'A3' TO LP-TIPO-CERT
+           END-IF
+
+           IF LP-TIPO-CERT NOT = 'A3' AND LP-TIPO-CERT NOT = 'A1'
+               MOVE 4  TO LP-RETORNO
+               MOVE 'Tipo de certificado invalido (use A1 ou A3)'
+                 TO LP-MENSAGEM
+               PERFORM 9000-FINALIZAR-ERRO
+               GOBACK
+           END-IF
+
+           IF LP-TIPO-CERT = 'A1'
+              AND FUNCTION TRIM(LP-PATH-PFX) = SPACES
+               MOVE 5  TO LP-RETORNO
+               MOVE 'Caminho do arquivo PFX obrigatorio para A1'
+                 TO LP-MENSAGEM
+               PERFORM 9000-FINALIZAR-ERRO
+               GOBACK
+           END-IF
+
            .
       ******************************************************************
       *  3000 - LER ARQUIVO PDF                                        *
@@ -252,39 +519,56 @@
 
            MOVE FUNCTION TRIM(LP-PATH-PDF-IN) TO PATH-PDF
 
+      *---- Descobrir o tamanho real do arquivo (em bytes) antes de
+      *     ler, pois o ultimo registro fisico pode trazer lixo alem
+      *     do fim real do PDF (ver comentario em WS-PDF-FILE-INFO)
+           MOVE 0 TO WS-PDF-FILE-TAMANHO
+           CALL 'CBL_CHECK_FILE_EXIST' USING PATH-PDF WS-PDF-FILE-INFO
+               RETURNING WS-PDF-CHECK-RC
+           END-CALL
+           MOVE WS-PDF-FILE-TAMANHO TO WS-PDF-SIZE
+
            OPEN INPUT ARQUIVO-PDF
            IF FS-PDF NOT = '00'
                MOVE 10 TO LP-RETORNO
-               STRING 'Erro ao abrir PDF: ' FS-PDF 
+               STRING 'Erro ao abrir PDF: ' FS-PDF
                  DELIMITED BY SIZE INTO LP-MENSAGEM
                PERFORM 9000-FINALIZAR-ERRO
                GOBACK
            END-IF
 
-      *---- Calcular tamanho do arquivo
-           MOVE 0 TO WS-PDF-SIZE
+      *---- Ler arquivo completo para memoria, copiando cada registro
+      *     lido para WS-PDF-BUFFER (necessario para a conversao
+      *     Base64 em 4000 e o hash de integridade em 4500 operarem
+      *     sobre o conteudo real do PDF, e nao sobre buffer vazio).
+      *     Cada copia e limitada pelo numero de bytes que ainda
+      *     faltam ate WS-PDF-SIZE (tamanho real do arquivo), nunca
+      *     pelo tamanho declarado de REG-PDF, para nao arrastar lixo
+      *     do registro fisico anterior para dentro do buffer.
            MOVE 0 TO WS-QTD-LIDA
+           MOVE SPACES TO WS-PDF-BUFFER
 
            READ ARQUIVO-PDF NEXT RECORD
-           PERFORM UNTIL FS-PDF = '10'
-               ADD 1 TO WS-QTD-LIDA
-               READ ARQUIVO-PDF NEXT RECORD
-           END-PERFORM
+           PERFORM UNTIL FS-PDF = '10' OR WS-QTD-LIDA >= WS-PDF-SIZE
 
-      *---- Ler arquivo completo para memoria
-           MOVE 0 TO WS-PDF-SIZE
-           MOVE 0 TO WS-QTD-LIDA
-           MOVE SPACES TO WS-PDF-BUFFER
+               COMPUTE WS-J = WS-PDF-SIZE - WS-QTD-LIDA
+               IF WS-J > LENGTH OF REG-PDF
+                   MOVE LENGTH OF REG-PDF TO WS-J
+               END-IF
+               IF WS-QTD-LIDA + WS-J > LENGTH OF WS-PDF-BUFFER
+                   COMPUTE WS-J = LENGTH OF WS-PDF-BUFFER - WS-QTD-LIDA
+               END-IF
+
+               MOVE REG-PDF(1:WS-J)
+                 TO WS-PDF-BUFFER(WS-QTD-LIDA + 1 : WS-J)
+               ADD WS-J TO WS-QTD-LIDA
 
-           READ ARQUIVO-PDF NEXT RECORD
-           PERFORM UNTIL FS-PDF = '10'
-               ADD 1 TO WS-QTD-LIDA
                READ ARQUIVO-PDF NEXT RECORD
            END-PERFORM
 
            CLOSE ARQUIVO-PDF
 
-           DISPLAY 'PDF lido: ' WS-QTD-LIDA ' registros'
+           DISPLAY 'PDF lido: ' WS-QTD-LIDA ' bytes'
 
            .
       ******************************************************************
@@ -315,6 +599,30 @@
 
            .
       ******************************************************************
+      *  4500 - CALCULAR HASH DE INTEGRIDADE DO PDF ORIGINAL            *
+      ******************************************************************
+       4500-CALCULAR-HASH-ORIGEM.
+
+           MOVE 0 TO WS-HASH-ORIGEM
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-LIDA
+
+               COMPUTE WS-HASH-ORIGEM =
+                   FUNCTION MOD(
+                       (WS-HASH-ORIGEM * 31) +
+                        FUNCTION ORD(WS-PDF-BUFFER(WS-I:1)),
+                       999999937)
+
+           END-PERFORM
+
+           MOVE WS-HASH-ORIGEM TO WS-HASH-ORIGEM-STR
+
+           DISPLAY 'Hash de integridade (origem): '
+                   WS-HASH-ORIGEM-STR
+
+           .
+      ******************************************************************
       *  5000 - MONTAR JSON REQUEST                                     *
       ******************************************************************
        5000-MONTAR-JSON.
@@ -323,20 +631,44 @@
 
            MOVE SPACES TO WS-JSON-STRING
 
-           STRING 
-               '{"documento":"' 
-               FUNCTION TRIM(WS-BASE64-BUFFER(1:WS-BASE64-LEN))
-               '",'
-               '"certificado":"A3",'
-               '"pin":"' 
-               FUNCTION TRIM(LP-PIN) 
-               '",'
-               '"timestamp":' 
-               LP-INCLUI-TS 
-               '}'
-               DELIMITED BY SIZE
-               INTO WS-JSON-STRING
-           END-STRING
+           IF LP-TIPO-CERT = 'A1'
+               STRING
+                   '{"documento":"'
+                   FUNCTION TRIM(WS-BASE64-BUFFER(1:WS-BASE64-LEN))
+                   '",'
+                   '"certificado":"' FUNCTION TRIM(LP-TIPO-CERT) '",'
+                   '"pfx_path":"' FUNCTION TRIM(LP-PATH-PFX) '",'
+                   '"pin":"'
+                   FUNCTION TRIM(LP-PIN)
+                   '",'
+                   '"timestamp":'
+                   LP-INCLUI-TS
+                   ','
+                   '"hash_origem":"'
+                   FUNCTION TRIM(WS-HASH-ORIGEM-STR)
+                   '"}'
+                   DELIMITED BY SIZE
+                   INTO WS-JSON-STRING
+               END-STRING
+           ELSE
+               STRING
+                   '{"documento":"'
+                   FUNCTION TRIM(WS-BASE64-BUFFER(1:WS-BASE64-LEN))
+                   '",'
+                   '"certificado":"' FUNCTION TRIM(LP-TIPO-CERT) '",'
+                   '"pin":"'
+                   FUNCTION TRIM(LP-PIN)
+                   '",'
+                   '"timestamp":'
+                   LP-INCLUI-TS
+                   ','
+                   '"hash_origem":"'
+                   FUNCTION TRIM(WS-HASH-ORIGEM-STR)
+                   '"}'
+                   DELIMITED BY SIZE
+                   INTO WS-JSON-STRING
+               END-STRING
+           END-IF
 
            MOVE LENGTH OF WS-JSON-STRING TO WS-DATA-LEN
 
@@ -345,63 +677,121 @@
            .
       ******************************************************************
       *  6000 - CHAMAR SERVICO REST                                    *
+      *  Tenta WS-CFG-RETRY-MAX vezes, aguardando WS-CFG-RETRY-DELAY   *
+      *  segundos entre tentativas, antes de reportar falha definitiva *
+      *  (protege o lote contra indisponibilidades curtas do servico,  *
+      *  como a reinicializacao noturna do appliance de assinatura).   *
       ******************************************************************
        6000-CHAMAR-SERVICO.
 
+           MOVE 'N' TO WS-CHAMADA-OK
+
+           PERFORM VARYING WS-RETRY-COUNT FROM 1 BY 1
+                   UNTIL WS-RETRY-COUNT > WS-CFG-RETRY-MAX
+                      OR WS-CHAMADA-OK = 'Y'
+
+               IF WS-RETRY-COUNT > 1
+                   DISPLAY 'Tentativa ' WS-RETRY-COUNT ' de '
+                           WS-CFG-RETRY-MAX ' apos falha: '
+                           FUNCTION TRIM(LP-MENSAGEM)
+                   CALL 'C$SLEEP' USING WS-CFG-RETRY-DELAY
+               END-IF
+
+               PERFORM 6100-EXECUTAR-TENTATIVA THRU 6100-EXIT
+
+               IF LP-RETORNO = 0
+                   MOVE 'Y' TO WS-CHAMADA-OK
+               END-IF
+
+           END-PERFORM
+
+           IF WS-CHAMADA-OK NOT = 'Y'
+               PERFORM 9000-FINALIZAR-ERRO
+               GOBACK
+           END-IF
+
+           .
+      ******************************************************************
+      *  6100 - EXECUTAR UMA TENTATIVA DE CHAMADA AO SERVICO            *
+      ******************************************************************
+       6100-EXECUTAR-TENTATIVA.
+
+           MOVE 0 TO LP-RETORNO
+           MOVE SPACES TO LP-MENSAGEM
+           MOVE 0 TO HINTERNET-SESSION
+           MOVE 0 TO HINTERNET-CONNECT
+           MOVE 0 TO HINTERNET-REQUEST
+
            DISPLAY 'Chamando servico de assinatura...'
-           DISPLAY 'URL: ' URL-SERVICO
+           DISPLAY 'URL: http://' FUNCTION TRIM(WS-CFG-HOST) ':'
+                   WS-CFG-PORTA FUNCTION TRIM(WS-CFG-URI)
 
       *===============================================================
       *  WINHTTP - ABRIR SESSAO
       *===============================================================
-           CALL 'WinHttpOpen' 
-               USING BY VALUE     0                     
-                     BY REFERENCE 'ASST0010C/1.0'      
-                     BY VALUE     0                     
-                     BY VALUE     0                     
-                     BY VALUE     0                     
+           CALL 'WinHttpOpen'
+               USING BY VALUE     0
+                     BY REFERENCE 'ASST0010C/1.0'
+                     BY VALUE     0
+                     BY VALUE     0
+                     BY VALUE     0
                RETURNING HINTERNET-SESSION
            END-CALL
 
            IF HINTERNET-SESSION = 0
                MOVE 20 TO LP-RETORNO
                MOVE 'Erro WinHttpOpen' TO LP-MENSAGEM
-               PERFORM 9000-FINALIZAR-ERRO
-               GOBACK
+               GO TO 6100-EXIT
+           END-IF
+
+      *===============================================================
+      *  WINHTTP - TIMEOUTS (conexao/envio/recebimento)
+      *  Sem isso, uma chamada ao appliance que pare de responder a
+      *  meio de uma requisicao fica pendurada indefinidamente, sem
+      *  nunca voltar para 6000-CHAMAR-SERVICO nem acionar o retry.
+      *===============================================================
+           CALL 'WinHttpSetTimeouts'
+               USING BY VALUE     HINTERNET-SESSION
+                     BY VALUE     0
+                     BY VALUE     WS-CFG-TIMEOUT-CONN
+                     BY VALUE     WS-CFG-TIMEOUT-SEND
+                     BY VALUE     WS-CFG-TIMEOUT-RECV
+               RETURNING WS-TIMEOUT-OK
+           END-CALL
+
+           IF WS-TIMEOUT-OK = 0
+               DISPLAY '*** ATENCAO: falha ao configurar timeouts '
+                       'WinHTTP, seguindo com os valores padrao ***'
            END-IF
 
       *===============================================================
       *  WINHTTP - CONECTAR
       *===============================================================
-           MOVE 'localhost' TO WS-HOST
-           MOVE 8443      TO WS-HOST
+           MOVE WS-CFG-HOST TO WS-HOST
 
-           CALL 'WinHttpConnect' 
-               USING BY VALUE     HINTERNET-SESSION       
-                     BY REFERENCE WS-HOST                 
-                     BY VALUE     8443                    
-                     BY VALUE     0                       
+           CALL 'WinHttpConnect'
+               USING BY VALUE     HINTERNET-SESSION
+                     BY REFERENCE WS-HOST
+                     BY VALUE     WS-CFG-PORTA
+                     BY VALUE     0
                RETURNING HINTERNET-CONNECT
            END-CALL
 
            IF HINTERNET-CONNECT = 0
                MOVE 21 TO LP-RETORNO
                MOVE 'Erro WinHttpConnect' TO LP-MENSAGEM
-               CALL 'WinHttpCloseHandle' 
-                   USING BY VALUE HINTERNET-SESSION
-               END-CALL
-               PERFORM 9000-FINALIZAR-ERRO
-               GOBACK
+               PERFORM 9000-FECHAR-HANDLES
+               GO TO 6100-EXIT
            END-IF
 
       *===============================================================
       *  WINHTTP - ABRIR REQUEST
       *===============================================================
-           CALL 'WinHttpOpenRequest' 
-               USING BY VALUE     HINTERNET-CONNECT       
-                     BY REFERENCE 'POST'                  
-                     BY REFERENCE '/api/v1/assinar'       
-                     BY REFERENCE SPACES                   
+           CALL 'WinHttpOpenRequest'
+               USING BY VALUE     HINTERNET-CONNECT
+                     BY REFERENCE 'POST'
+                     BY REFERENCE WS-CFG-URI
+                     BY REFERENCE SPACES
                      BY REFERENCE SPACES                   
                      BY REFERENCE SPACES                   
                      BY VALUE     0                       
@@ -412,14 +802,8 @@
            IF HINTERNET-REQUEST = 0
                MOVE 22 TO LP-RETORNO
                MOVE 'Erro WinHttpOpenRequest' TO LP-MENSAGEM
-               CALL 'WinHttpCloseHandle' 
-                   USING BY VALUE HINTERNET-CONNECT
-               END-CALL
-               CALL 'WinHttpCloseHandle' 
-                   USING BY VALUE HINTERNET-SESSION
-               END-CALL
-               PERFORM 9000-FINALIZAR-ERRO
-               GOBACK
+               PERFORM 9000-FECHAR-HANDLES
+               GO TO 6100-EXIT
            END-IF
 
       *===============================================================
@@ -430,7 +814,7 @@
                X'0D0A'                               
                'Accept: application/json'             
                X'0D0A'                               
-               'X-API-Key: sua-api-key-aqui'         
+               'X-API-Key: ' FUNCTION TRIM(WS-CFG-APIKEY)
                X'0D0A'                               
                DELIMITED BY SIZE                     
                INTO WS-HEADERS                       
@@ -452,8 +836,7 @@
                MOVE 23 TO LP-RETORNO
                MOVE 'Erro WinHttpSendRequest' TO LP-MENSAGEM
                PERFORM 9000-FECHAR-HANDLES
-               PERFORM 9000-FINALIZAR-ERRO
-               GOBACK
+               GO TO 6100-EXIT
            END-IF
 
            MOVE 'Y' TO DB-REQUEST-SENT
@@ -471,8 +854,7 @@
                MOVE 24 TO LP-RETORNO
                MOVE 'Erro WinHttpReceiveResponse' TO LP-MENSAGEM
                PERFORM 9000-FECHAR-HANDLES
-               PERFORM 9000-FINALIZAR-ERRO
-               GOBACK
+               GO TO 6100-EXIT
            END-IF
 
       *---- Obter status HTTP
@@ -507,6 +889,8 @@
            PERFORM 9000-FECHAR-HANDLES
 
            .
+       6100-EXIT.
+           EXIT.
       ******************************************************************
       *  7000 - PROCESSAR RESPOSTA                                     *
       ******************************************************************
@@ -514,6 +898,8 @@
 
            DISPLAY 'Processando resposta...'
 
+           MOVE WS-RESP-STATUS TO LP-STATUS-HTTP
+
       *---- Verificar se houve erro na requisicao
            IF WS-RESP-STATUS >= 400
                MOVE 30 TO LP-RETORNO
@@ -527,9 +913,34 @@
       *---- Extrair documento assinado do JSON
            PERFORM 7100-PARSER-JSON
 
+           MOVE SR-CN TO LP-CN-CERTIFICADO
+
            IF SR-STATUS NOT = 'ok'
                MOVE 31 TO LP-RETORNO
-               MOVE 'Servico retornou erro' TO LP-MENSAGEM
+               IF FUNCTION TRIM(SR-ERRO-MSG) NOT = SPACES
+                   STRING 'Servico retornou erro '
+                       FUNCTION TRIM(SR-ERRO-COD) ': '
+                       FUNCTION TRIM(SR-ERRO-MSG)
+                       DELIMITED BY SIZE
+                       INTO LP-MENSAGEM
+               ELSE
+                   MOVE 'Servico retornou erro' TO LP-MENSAGEM
+               END-IF
+               PERFORM 9000-FINALIZAR-ERRO
+               GOBACK
+           END-IF
+
+      *---- Verificar integridade do documento (hash de origem)
+           IF FUNCTION TRIM(SR-HASH-ORIGEM) NOT = SPACES
+              AND FUNCTION TRIM(SR-HASH-ORIGEM) NOT =
+                  FUNCTION TRIM(WS-HASH-ORIGEM-STR)
+               MOVE 32 TO LP-RETORNO
+               STRING 'Divergencia de integridade: hash enviado '
+                   FUNCTION TRIM(WS-HASH-ORIGEM-STR)
+                   ' difere do hash confirmado pelo servico '
+                   FUNCTION TRIM(SR-HASH-ORIGEM)
+                   DELIMITED BY SIZE
+                   INTO LP-MENSAGEM
                PERFORM 9000-FINALIZAR-ERRO
                GOBACK
            END-IF
@@ -537,13 +948,99 @@
            DISPLAY 'Documento assinado com sucesso!'
            DISPLAY 'CN Certificado: ' FUNCTION TRIM(SR-CN)
 
+           PERFORM 7200-VERIFICAR-VALIDADE-CERT THRU 7200-EXIT
+
            .
       ******************************************************************
       *  7100 - PARSER JSON SIMPLES                                    *
       ******************************************************************
        7100-PARSER-JSON.
 
-           MOVE 'ok' TO SR-STATUS
+           MOVE SPACES TO SR-STATUS
+           MOVE 'erro' TO SR-STATUS
+           MOVE SPACES TO SR-ERRO-COD
+           MOVE SPACES TO SR-ERRO-MSG
+
+      *---- Procurar campo "status"
+           MOVE LENGTH OF WS-JSON-RESPONSE TO WP-LEN
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WP-LEN OR
+                         WS-JSON-RESPONSE(WS-I:9) = '"status":'
+
+               CONTINUE
+           END-PERFORM
+
+           IF WS-I <= WP-LEN
+               ADD 10 TO WS-I GIVING WP-INI
+
+               PERFORM VARYING WS-J FROM WP-INI BY 1
+                       UNTIL WS-J > WP-LEN OR
+                             WS-JSON-RESPONSE(WS-J:1) = '"'
+                   CONTINUE
+               END-PERFORM
+
+               SUBTRACT 1 FROM WS-J GIVING WP-FIM
+               SUBTRACT WP-INI FROM WP-FIM GIVING WS-K
+
+               IF WS-K > 0 AND WS-K < 10
+                   MOVE WS-JSON-RESPONSE(WP-INI:WS-K)
+                     TO SR-STATUS(1:WS-K)
+                   MOVE SPACES TO SR-STATUS(WS-K + 1 : 10 - WS-K)
+               END-IF
+           END-IF
+
+      *---- Procurar campo "codigo_erro"
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WP-LEN OR
+                         WS-JSON-RESPONSE(WS-I:14) = '"codigo_erro":'
+
+               CONTINUE
+           END-PERFORM
+
+           IF WS-I <= WP-LEN
+               ADD 15 TO WS-I GIVING WP-INI
+
+               PERFORM VARYING WS-J FROM WP-INI BY 1
+                       UNTIL WS-J > WP-LEN OR
+                             WS-JSON-RESPONSE(WS-J:1) = '"'
+                   CONTINUE
+               END-PERFORM
+
+               SUBTRACT 1 FROM WS-J GIVING WP-FIM
+               SUBTRACT WP-INI FROM WP-FIM GIVING WS-K
+
+               IF WS-K > 0 AND WS-K < 10
+                   MOVE WS-JSON-RESPONSE(WP-INI:WS-K)
+                     TO SR-ERRO-COD(1:WS-K)
+               END-IF
+           END-IF
+
+      *---- Procurar campo "mensagem_erro"
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WP-LEN OR
+                         WS-JSON-RESPONSE(WS-I:16) = '"mensagem_erro":'
+
+               CONTINUE
+           END-PERFORM
+
+           IF WS-I <= WP-LEN
+               ADD 17 TO WS-I GIVING WP-INI
+
+               PERFORM VARYING WS-J FROM WP-INI BY 1
+                       UNTIL WS-J > WP-LEN OR
+                             WS-JSON-RESPONSE(WS-J:1) = '"'
+                   CONTINUE
+               END-PERFORM
+
+               SUBTRACT 1 FROM WS-J GIVING WP-FIM
+               SUBTRACT WP-INI FROM WP-FIM GIVING WS-K
+
+               IF WS-K > 0 AND WS-K < 500
+                   MOVE WS-JSON-RESPONSE(WP-INI:WS-K)
+                     TO SR-ERRO-MSG(1:WS-K)
+               END-IF
+           END-IF
 
       *---- Procurar campo "documento_assinado"
            MOVE 1 TO WP-POS
@@ -595,11 +1092,145 @@
                SUBTRACT WP-INI FROM WP-FIM GIVING WS-K
 
                IF WS-K > 0 AND WS-K < 200
-                   MOVE WS-JSON-RESPONSE(WP-INI:WS-K) 
+                   MOVE WS-JSON-RESPONSE(WP-INI:WS-K)
                      TO SR-CN(1:WS-K)
                END-IF
            END-IF
 
+      *---- Procurar campo "validade" (data de expiracao do certificado)
+           MOVE SPACES TO SR-VALIDADE
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WP-LEN OR
+                         WS-JSON-RESPONSE(WS-I:11) = '"validade":'
+
+               CONTINUE
+           END-PERFORM
+
+           IF WS-I <= WP-LEN
+               ADD 12 TO WS-I GIVING WP-INI
+
+               PERFORM VARYING WS-J FROM WP-INI BY 1
+                       UNTIL WS-J > WP-LEN OR
+                             WS-JSON-RESPONSE(WS-J:1) = '"'
+                   CONTINUE
+               END-PERFORM
+
+               SUBTRACT 1 FROM WS-J GIVING WP-FIM
+               SUBTRACT WP-INI FROM WP-FIM GIVING WS-K
+
+               IF WS-K > 0 AND WS-K < 20
+                   MOVE WS-JSON-RESPONSE(WP-INI:WS-K)
+                     TO SR-VALIDADE(1:WS-K)
+               END-IF
+           END-IF
+
+      *---- Procurar campo "hash_origem" (digest de integridade)
+           MOVE SPACES TO SR-HASH-ORIGEM
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WP-LEN OR
+                         WS-JSON-RESPONSE(WS-I:14) = '"hash_origem":'
+
+               CONTINUE
+           END-PERFORM
+
+           IF WS-I <= WP-LEN
+               ADD 15 TO WS-I GIVING WP-INI
+
+               PERFORM VARYING WS-J FROM WP-INI BY 1
+                       UNTIL WS-J > WP-LEN OR
+                             WS-JSON-RESPONSE(WS-J:1) = '"'
+                   CONTINUE
+               END-PERFORM
+
+               SUBTRACT 1 FROM WS-J GIVING WP-FIM
+               SUBTRACT WP-INI FROM WP-FIM GIVING WS-K
+
+               IF WS-K > 0 AND WS-K < 20
+                   MOVE WS-JSON-RESPONSE(WP-INI:WS-K)
+                     TO SR-HASH-ORIGEM(1:WS-K)
+               END-IF
+           END-IF
+
+           .
+      ******************************************************************
+      *  7200 - VERIFICAR VALIDADE DO CERTIFICADO                      *
+      *  Compara SR-VALIDADE (data de expiracao devolvida pelo         *
+      *  servico) com a data atual; se faltarem WS-CFG-CERT-DIAS-AVISO  *
+      *  dias ou menos (ou se o certificado ja estiver vencido), grava  *
+      *  uma excecao em ARQUIVO-EXCECAO para alertar antes que o        *
+      *  certificado vença e derrube o lote da noite inteiro.           *
+      ******************************************************************
+       7200-VERIFICAR-VALIDADE-CERT.
+
+           IF FUNCTION TRIM(SR-VALIDADE) = SPACES
+               GO TO 7200-EXIT
+           END-IF
+
+           MOVE SR-VALIDADE(1:4) TO WS-VAL-ANO
+           MOVE SR-VALIDADE(6:2) TO WS-VAL-MES
+           MOVE SR-VALIDADE(9:2) TO WS-VAL-DIA
+
+           COMPUTE WS-VAL-INT = FUNCTION INTEGER-OF-DATE(WS-VAL-DATA-8)
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-8
+           COMPUTE WS-HOJE-INT = FUNCTION INTEGER-OF-DATE(WS-HOJE-8)
+
+           COMPUTE WS-DIAS-RESTANTES = WS-VAL-INT - WS-HOJE-INT
+
+           IF WS-DIAS-RESTANTES <= WS-CFG-CERT-DIAS-AVISO
+               PERFORM 7210-GRAVAR-EXCECAO-VALIDADE
+           END-IF
+
+           .
+       7200-EXIT.
+           EXIT.
+      ******************************************************************
+      *  7210 - GRAVAR EXCECAO DE VALIDADE DE CERTIFICADO               *
+      ******************************************************************
+       7210-GRAVAR-EXCECAO-VALIDADE.
+
+           MOVE SPACES TO WA-TIMESTAMP
+           MOVE FUNCTION CURRENT-DATE TO WA-TIMESTAMP
+
+           IF WS-DIAS-RESTANTES < 0
+               DISPLAY '*** ATENCAO: certificado '
+                       FUNCTION TRIM(SR-CN) ' JA VENCIDO em '
+                       FUNCTION TRIM(SR-VALIDADE) ' ***'
+           ELSE
+               DISPLAY '*** ATENCAO: certificado '
+                       FUNCTION TRIM(SR-CN) ' vence em '
+                       WS-DIAS-RESTANTES ' dia(s) ('
+                       FUNCTION TRIM(SR-VALIDADE) ') ***'
+           END-IF
+
+           OPEN EXTEND ARQUIVO-EXCECAO
+           IF FS-EXCECAO NOT = '00'
+               OPEN OUTPUT ARQUIVO-EXCECAO
+           END-IF
+
+           MOVE WS-DIAS-RESTANTES TO WS-DIAS-RESTANTES-ED
+
+           STRING
+               FUNCTION TRIM(WA-TIMESTAMP) ';'
+               FUNCTION TRIM(LP-PATH-PDF-IN) ';'
+               FUNCTION TRIM(SR-CN) ';'
+               FUNCTION TRIM(SR-VALIDADE) ';'
+               FUNCTION TRIM(WS-DIAS-RESTANTES-ED)
+               DELIMITED BY SIZE
+               INTO REG-EXCECAO
+           END-STRING
+
+           WRITE REG-EXCECAO
+
+           IF FS-EXCECAO NOT = '00'
+               DISPLAY '*** ERRO ao gravar log de validade ('
+                       FS-EXCECAO '), alerta acima so ficou no console'
+           END-IF
+
+           CLOSE ARQUIVO-EXCECAO
+
            .
       ******************************************************************
       *  8000 - GERAR ARQUIVO SAIDA                                    *
@@ -706,6 +1337,8 @@
 
            MOVE 'Y' TO WS-ERRO
 
+           PERFORM 9500-GRAVAR-AUDITORIA
+
            .
 
        9000-FINALIZAR.
@@ -726,6 +1359,7 @@
                DISPLAY '=========================================='
                DISPLAY '  PROCESSAMENTO CONCLUIDO COM SUCESSO  '
                DISPLAY '=========================================='
+               PERFORM 9500-GRAVAR-AUDITORIA
            ELSE
                DISPLAY '=========================================='
                DISPLAY '  PROCESSAMENTO FINALIZADO COM ERRO    '
@@ -734,6 +1368,46 @@
 
            .
       ******************************************************************
+      *  9500 - GRAVAR REGISTRO NO LOG DE AUDITORIA                   *
+      *  Registra, para cada tentativa (sucesso ou falha), documento,  *
+      *  CN do certificado, data/hora, codigo e mensagem de retorno -  *
+      *  trilha exigida para fins de auditoria/legal.                  *
+      ******************************************************************
+       9500-GRAVAR-AUDITORIA.
+
+           MOVE FUNCTION CURRENT-DATE TO WA-TIMESTAMP
+           MOVE LP-PATH-PDF-IN TO WA-DOCUMENTO
+           MOVE SR-CN TO WA-CN
+           MOVE LP-RETORNO TO WA-RETORNO
+           MOVE LP-MENSAGEM TO WA-MENSAGEM
+
+           OPEN EXTEND ARQUIVO-AUDITORIA
+           IF FS-AUDITORIA NOT = '00'
+               OPEN OUTPUT ARQUIVO-AUDITORIA
+           END-IF
+
+           STRING
+               FUNCTION TRIM(WA-TIMESTAMP) ';'
+               FUNCTION TRIM(WA-DOCUMENTO) ';'
+               FUNCTION TRIM(WA-CN) ';'
+               WA-RETORNO ';'
+               FUNCTION TRIM(WA-MENSAGEM)
+               DELIMITED BY SIZE
+               INTO REG-AUDITORIA
+           END-STRING
+
+           WRITE REG-AUDITORIA
+
+           IF FS-AUDITORIA NOT = '00'
+               DISPLAY '*** ERRO ao gravar log de auditoria ('
+                       FS-AUDITORIA '), trilha desta tentativa '
+                       'ficou incompleta ***'
+           END-IF
+
+           CLOSE ARQUIVO-AUDITORIA
+
+           .
+      ******************************************************************
       *  FIM DO PROGRAMA                                               *
       ******************************************************************
        END PROGRAM ASST0010C.
