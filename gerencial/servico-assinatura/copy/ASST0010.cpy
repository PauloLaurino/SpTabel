@@ -0,0 +1,25 @@
+      ******************************************************************
+      *  COPY:     ASST0010 - PARAMETROS DE CHAMADA DO ASST0010C       *
+      *  OBJETIVO: Layout de LINKAGE-PARAMS usado pelo ASST0010C e     *
+      *            por qualquer programa chamador (ex: ASST0020C)     *
+      ******************************************************************
+      *  HISTORICO DE ALTERACOES
+      *  09/04/2026 SEPROCOM  Criacao - parametros originais, extraidos
+      *                       para copybook para permitir chamada por
+      *                       um driver de lote (ASST0020C)
+      *  09/04/2026 SEPROCOM  Parametros de certificado A1 (arquivo PFX)
+      *                       - LP-TIPO-CERT e LP-PATH-PFX
+      *  09/04/2026 SEPROCOM  Campos de saida para reconciliacao do lote
+      *                       - LP-CN-CERTIFICADO e LP-STATUS-HTTP
+      ******************************************************************
+       01  LINKAGE-PARAMS.
+           05  LP-PATH-PDF-IN       PIC X(500).
+           05  LP-PATH-PDF-OUT      PIC X(500).
+           05  LP-PIN               PIC X(20).
+           05  LP-INCLUI-TS         PIC X(01).
+           05  LP-TIPO-CERT         PIC X(02).
+           05  LP-PATH-PFX          PIC X(500).
+           05  LP-RETORNO           PIC 9(02).
+           05  LP-MENSAGEM          PIC X(500).
+           05  LP-CN-CERTIFICADO    PIC X(200).
+           05  LP-STATUS-HTTP       PIC 9(05).
