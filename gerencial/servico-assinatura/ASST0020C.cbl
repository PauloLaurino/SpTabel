@@ -0,0 +1,509 @@
+      ******************************************************************
+      *  PROGRAMA: ASST0020C - DRIVER DE LOTE DE ASSINATURA DIGITAL    *
+      *  OBJETIVO: Ler um arquivo de controle com um caminho de PDF    *
+      *            por linha e chamar ASST0010C uma vez para cada     *
+      *            documento pendente, consolidando os retornos.      *
+      *  SISTEMA:  ERP COBOL (Micro Focus / ACUCOBOL)                   *
+      *  DATA:     09/04/2026                                           *
+      ******************************************************************
+      *  HISTORICO DE ALTERACOES
+      *  09/04/2026 SEPROCOM  Versao original
+      *  09/04/2026 SEPROCOM  Repassa tipo de certificado (A1/A3) e
+      *                       caminho do PFX ao ASST0010C
+      *  09/04/2026 SEPROCOM  Checkpoint/restart: documentos assinados
+      *                       com sucesso sao pulados se o lote for
+      *                       reiniciado apos uma parada no meio
+      *  09/04/2026 SEPROCOM  Relatorio CSV de reconciliacao do lote,
+      *                       com totais de sucesso/falha ao final
+      *  09/08/2026 SEPROCOM  Correcoes de revisao: PERFORM ... THRU
+      *                       dos paragrafos com saida antecipada
+      *                       (GO TO -EXIT) e verificacao de FS-CSV
+      *                       na abertura do relatorio
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ASST0020C.
+       AUTHOR.        SEPROCOM.
+       DATE-WRITTEN.  09/04/2026.
+       DATE-COMPILED.  09/04/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-CONTROLE ASSIGN TO WS-CFG-PATH-CONTROLE
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 ACCESS MODE IS SEQUENTIAL
+                                 FILE STATUS IS FS-CONTROLE.
+
+           SELECT ARQUIVO-CHECKPOINT ASSIGN TO WS-CFG-PATH-CHECKPOINT
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 ACCESS MODE IS SEQUENTIAL
+                                 FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT ARQUIVO-CSV ASSIGN TO WS-CFG-PATH-CSV
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 ACCESS MODE IS SEQUENTIAL
+                                 FILE STATUS IS FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-CONTROLE.
+       01  REG-CONTROLE               PIC X(500).
+
+       FD  ARQUIVO-CHECKPOINT.
+       01  REG-CHECKPOINT             PIC X(500).
+
+       FD  ARQUIVO-CSV.
+      *---- 1250 bytes comporta o pior caso dos campos STRING'ados em
+      *     2170-GRAVAR-LINHA-CSV (caminho + CN + status + retorno +
+      *     mensagem + separadores, ~1211 bytes no maximo)
+       01  REG-CSV                    PIC X(1250).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *  CONFIGURACAO DO LOTE                                          *
+      *  O caminho do arquivo de controle e as credenciais usadas na   *
+      *  assinatura (um unico certificado corporativo assina todo o    *
+      *  lote da noite) vem de variaveis de ambiente, para nao exigir  *
+      *  recompilacao a cada troca de diretorio/certificado.           *
+      ******************************************************************
+       01  WS-CONFIG-LOTE.
+           05  WS-CFG-PATH-CONTROLE  PIC X(500) VALUE SPACES.
+           05  WS-CFG-PIN             PIC X(20)  VALUE SPACES.
+           05  WS-CFG-INCLUI-TS       PIC X(01)  VALUE 'S'.
+           05  WS-CFG-TIPO-CERT       PIC X(02)  VALUE 'A3'.
+           05  WS-CFG-PATH-PFX        PIC X(500) VALUE SPACES.
+           05  WS-CFG-PATH-CHECKPOINT PIC X(500) VALUE SPACES.
+           05  WS-CFG-PATH-CSV        PIC X(500) VALUE SPACES.
+
+       01  WS-FILE-VARS.
+           05  FS-CONTROLE            PIC X(02).
+           05  FS-CHECKPOINT          PIC X(02).
+           05  FS-CSV                 PIC X(02).
+
+      ******************************************************************
+      *  CHECKPOINT/RESTART                                            *
+      *  Cada documento assinado com sucesso e gravado em               *
+      *  ARQUIVO-CHECKPOINT (um caminho por linha). Ao reiniciar apos   *
+      *  uma parada/queda no meio do lote, os caminhos ja confirmados   *
+      *  sao lidos para esta tabela em 1200-LER-CHECKPOINT e pulados    *
+      *  em 2100-ASSINAR-DOCUMENTO, evitando assinar de novo.          *
+      ******************************************************************
+       01  WS-CHECKPOINT-TAB.
+           05  WS-CKP-QTD             PIC 9(05) COMP VALUE 0.
+           05  WS-CKP-ITEM OCCURS 2000 TIMES
+                                      PIC X(500).
+
+      ******************************************************************
+      *  VARIAVEIS DE CONTROLE DO LOTE                                 *
+      ******************************************************************
+       01  WS-CONTADORES.
+           05  WS-TOTAL-LIDOS        PIC 9(06) COMP VALUE 0.
+           05  WS-TOTAL-OK           PIC 9(06) COMP VALUE 0.
+           05  WS-TOTAL-ERRO         PIC 9(06) COMP VALUE 0.
+           05  WS-TOTAL-OK-ED        PIC Z(5)9.
+           05  WS-TOTAL-ERRO-ED      PIC Z(5)9.
+           05  WS-TOTAL-PULADOS-ED   PIC Z(5)9.
+
+       01  WS-AUX-NOME.
+           05  WS-POS-PONTO          PIC 9(04) COMP.
+           05  WS-I                  PIC 9(04) COMP.
+           05  WS-TAM                PIC 9(04) COMP.
+           05  WS-CKP-IDX            PIC 9(05) COMP.
+           05  WS-CKP-ACHOU          PIC X(01).
+           05  WS-TOTAL-PULADOS      PIC 9(06) COMP VALUE 0.
+
+      ******************************************************************
+      *  AREA DE PARAMETROS PASSADA AO ASST0010C (copybook compartilhado
+      *  com o programa de assinatura individual)                      *
+      ******************************************************************
+           COPY ASST0010.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESSAR-LOTE
+           PERFORM 9000-FINALIZAR
+
+           GOBACK.
+
+      ******************************************************************
+      *  1000 - INICIALIZAR                                            *
+      ******************************************************************
+       1000-INICIALIZAR.
+
+           ACCEPT WS-CFG-PATH-CONTROLE FROM ENVIRONMENT
+               'ASST0020_CTRL_PATH'
+           IF FUNCTION TRIM(WS-CFG-PATH-CONTROLE) = SPACES
+               MOVE 'ASST0020.CTL' TO WS-CFG-PATH-CONTROLE
+           END-IF
+
+           ACCEPT WS-CFG-PIN FROM ENVIRONMENT 'ASST0020_PIN'
+
+           ACCEPT WS-CFG-INCLUI-TS FROM ENVIRONMENT
+               'ASST0020_INCLUI_TS'
+           IF FUNCTION TRIM(WS-CFG-INCLUI-TS) = SPACES
+               MOVE 'S' TO WS-CFG-INCLUI-TS
+           END-IF
+
+           ACCEPT WS-CFG-TIPO-CERT FROM ENVIRONMENT
+               'ASST0020_TIPO_CERT'
+           IF FUNCTION TRIM(WS-CFG-TIPO-CERT) = SPACES
+               MOVE 'A3' TO WS-CFG-TIPO-CERT
+           END-IF
+
+           ACCEPT WS-CFG-PATH-PFX FROM ENVIRONMENT
+               'ASST0020_PATH_PFX'
+
+           ACCEPT WS-CFG-PATH-CHECKPOINT FROM ENVIRONMENT
+               'ASST0020_CHECKPOINT_PATH'
+           IF FUNCTION TRIM(WS-CFG-PATH-CHECKPOINT) = SPACES
+      *---- Sem variavel de ambiente, o checkpoint e derivado do
+      *     proprio arquivo de controle (em vez de um nome fixo), para
+      *     que lotes de controles diferentes (ex: filas de noites
+      *     diferentes) nao compartilhem o mesmo checkpoint
+               STRING FUNCTION TRIM(WS-CFG-PATH-CONTROLE) '.CKP'
+                   DELIMITED BY SIZE
+                   INTO WS-CFG-PATH-CHECKPOINT
+           END-IF
+
+           ACCEPT WS-CFG-PATH-CSV FROM ENVIRONMENT
+               'ASST0020_CSV_PATH'
+           IF FUNCTION TRIM(WS-CFG-PATH-CSV) = SPACES
+               MOVE 'ASST0020_RESUMO.CSV' TO WS-CFG-PATH-CSV
+           END-IF
+
+           PERFORM 1200-LER-CHECKPOINT THRU 1200-EXIT
+           PERFORM 1300-ABRIR-CSV
+
+           DISPLAY '=========================================='
+           DISPLAY '  ASST0020C - LOTE DE ASSINATURA DIGITAL '
+           DISPLAY '=========================================='
+           DISPLAY 'Arquivo de controle: '
+                   FUNCTION TRIM(WS-CFG-PATH-CONTROLE)
+           DISPLAY 'Arquivo de checkpoint: '
+                   FUNCTION TRIM(WS-CFG-PATH-CHECKPOINT)
+           DISPLAY 'Documentos ja confirmados (checkpoint): '
+                   WS-CKP-QTD
+           DISPLAY '--------------------------------------'
+
+           .
+      ******************************************************************
+      *  1200 - CARREGAR TABELA DE CHECKPOINT                          *
+      *  Se o arquivo nao existir (primeira execucao do lote), a       *
+      *  tabela fica vazia e todos os documentos sao processados.      *
+      ******************************************************************
+       1200-LER-CHECKPOINT.
+
+           MOVE 0 TO WS-CKP-QTD
+
+           OPEN INPUT ARQUIVO-CHECKPOINT
+           IF FS-CHECKPOINT NOT = '00'
+               GO TO 1200-EXIT
+           END-IF
+
+           READ ARQUIVO-CHECKPOINT NEXT RECORD
+           PERFORM UNTIL FS-CHECKPOINT = '10'
+               IF FUNCTION TRIM(REG-CHECKPOINT) NOT = SPACES
+                   IF WS-CKP-QTD < 2000
+                       ADD 1 TO WS-CKP-QTD
+                       MOVE REG-CHECKPOINT TO WS-CKP-ITEM(WS-CKP-QTD)
+                   ELSE
+                       DISPLAY '*** ATENCAO: tabela de checkpoint '
+                               'cheia (2000) - entradas restantes de '
+                               FUNCTION TRIM(WS-CFG-PATH-CHECKPOINT)
+                               ' nao foram carregadas ***'
+                   END-IF
+               END-IF
+               READ ARQUIVO-CHECKPOINT NEXT RECORD
+           END-PERFORM
+
+           CLOSE ARQUIVO-CHECKPOINT
+
+           .
+       1200-EXIT.
+           EXIT.
+      ******************************************************************
+      *  1300 - ABRIR RELATORIO CSV DE RECONCILIACAO DO LOTE            *
+      ******************************************************************
+       1300-ABRIR-CSV.
+
+           OPEN OUTPUT ARQUIVO-CSV
+           IF FS-CSV NOT = '00'
+               DISPLAY 'Erro ao criar relatorio CSV ('
+                       FUNCTION TRIM(WS-CFG-PATH-CSV)
+                       '): ' FS-CSV
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO REG-CSV
+           STRING
+               'ARQUIVO;CN_CERTIFICADO;STATUS_HTTP;RETORNO;MENSAGEM'
+               DELIMITED BY SIZE
+               INTO REG-CSV
+           END-STRING
+           WRITE REG-CSV
+
+           .
+      ******************************************************************
+      *  2000 - PROCESSAR FILA DE DOCUMENTOS PENDENTES                 *
+      ******************************************************************
+       2000-PROCESSAR-LOTE.
+
+           OPEN INPUT ARQUIVO-CONTROLE
+           IF FS-CONTROLE NOT = '00'
+               DISPLAY 'Erro ao abrir arquivo de controle: '
+                       FS-CONTROLE
+               GOBACK
+           END-IF
+
+           READ ARQUIVO-CONTROLE NEXT RECORD
+           PERFORM UNTIL FS-CONTROLE = '10'
+
+               IF FUNCTION TRIM(REG-CONTROLE) NOT = SPACES
+                   ADD 1 TO WS-TOTAL-LIDOS
+                   PERFORM 2100-ASSINAR-DOCUMENTO THRU 2100-EXIT
+               END-IF
+
+               READ ARQUIVO-CONTROLE NEXT RECORD
+           END-PERFORM
+
+           CLOSE ARQUIVO-CONTROLE
+
+           .
+      ******************************************************************
+      *  2100 - MONTAR PARAMETROS E CHAMAR O ASST0010C                 *
+      ******************************************************************
+       2100-ASSINAR-DOCUMENTO.
+
+           MOVE SPACES TO LP-PATH-PDF-IN
+           MOVE FUNCTION TRIM(REG-CONTROLE) TO LP-PATH-PDF-IN
+
+           PERFORM 2150-VERIFICAR-CHECKPOINT
+           IF WS-CKP-ACHOU = 'Y'
+               ADD 1 TO WS-TOTAL-PULADOS
+               DISPLAY '  -> JA PROCESSADO (checkpoint), pulando: '
+                       FUNCTION TRIM(LP-PATH-PDF-IN)
+
+      *---- Ainda assim grava uma linha no CSV (marcada como PULADO),
+      *     senao um lote reiniciado nao lista no relatorio final os
+      *     documentos confirmados em uma execucao anterior
+               MOVE SPACES TO LP-PATH-PDF-OUT
+               MOVE SPACES TO LP-CN-CERTIFICADO
+               MOVE 0      TO LP-STATUS-HTTP
+               MOVE 99     TO LP-RETORNO
+               MOVE 'PULADO (ja confirmado em execucao anterior)'
+                 TO LP-MENSAGEM
+               PERFORM 2170-GRAVAR-LINHA-CSV
+
+               GO TO 2100-EXIT
+           END-IF
+
+           PERFORM 2200-MONTAR-PATH-SAIDA
+
+           MOVE WS-CFG-PIN       TO LP-PIN
+           MOVE WS-CFG-INCLUI-TS TO LP-INCLUI-TS
+           MOVE WS-CFG-TIPO-CERT TO LP-TIPO-CERT
+           MOVE WS-CFG-PATH-PFX  TO LP-PATH-PFX
+           MOVE 0                TO LP-RETORNO
+           MOVE SPACES            TO LP-MENSAGEM
+           MOVE SPACES            TO LP-CN-CERTIFICADO
+           MOVE 0                TO LP-STATUS-HTTP
+
+           DISPLAY 'Assinando: ' FUNCTION TRIM(LP-PATH-PDF-IN)
+
+           CALL 'ASST0010C' USING LINKAGE-PARAMS
+           END-CALL
+
+           IF LP-RETORNO = 0
+               ADD 1 TO WS-TOTAL-OK
+               DISPLAY '  -> OK: ' FUNCTION TRIM(LP-PATH-PDF-OUT)
+               PERFORM 2160-GRAVAR-CHECKPOINT
+           ELSE
+               ADD 1 TO WS-TOTAL-ERRO
+               DISPLAY '  -> FALHA (' LP-RETORNO '): '
+                       FUNCTION TRIM(LP-MENSAGEM)
+           END-IF
+
+           PERFORM 2170-GRAVAR-LINHA-CSV
+
+           .
+       2100-EXIT.
+           EXIT.
+      ******************************************************************
+      *  2170 - GRAVAR LINHA NO RELATORIO CSV DE RECONCILIACAO         *
+      ******************************************************************
+       2170-GRAVAR-LINHA-CSV.
+
+           MOVE SPACES TO REG-CSV
+           STRING
+               FUNCTION TRIM(LP-PATH-PDF-IN) ';'
+               FUNCTION TRIM(LP-CN-CERTIFICADO) ';'
+               LP-STATUS-HTTP ';'
+               LP-RETORNO ';'
+               FUNCTION TRIM(LP-MENSAGEM)
+               DELIMITED BY SIZE
+               INTO REG-CSV
+           END-STRING
+
+           WRITE REG-CSV
+
+           IF FS-CSV NOT = '00'
+               DISPLAY '*** ERRO ao gravar linha do CSV (' FS-CSV
+                       ') para ' FUNCTION TRIM(LP-PATH-PDF-IN) ' ***'
+           END-IF
+
+           .
+      ******************************************************************
+      *  2150 - VERIFICAR SE O DOCUMENTO JA ESTA NO CHECKPOINT          *
+      ******************************************************************
+       2150-VERIFICAR-CHECKPOINT.
+
+           MOVE 'N' TO WS-CKP-ACHOU
+
+           PERFORM VARYING WS-CKP-IDX FROM 1 BY 1
+                   UNTIL WS-CKP-IDX > WS-CKP-QTD
+                      OR WS-CKP-ACHOU = 'Y'
+
+               IF WS-CKP-ITEM(WS-CKP-IDX) = LP-PATH-PDF-IN
+                   MOVE 'Y' TO WS-CKP-ACHOU
+               END-IF
+
+           END-PERFORM
+
+           .
+      ******************************************************************
+      *  2160 - GRAVAR DOCUMENTO NO CHECKPOINT                          *
+      ******************************************************************
+       2160-GRAVAR-CHECKPOINT.
+
+           OPEN EXTEND ARQUIVO-CHECKPOINT
+           IF FS-CHECKPOINT NOT = '00'
+               OPEN OUTPUT ARQUIVO-CHECKPOINT
+           END-IF
+
+           MOVE SPACES TO REG-CHECKPOINT
+           MOVE LP-PATH-PDF-IN TO REG-CHECKPOINT
+
+           WRITE REG-CHECKPOINT
+
+           IF FS-CHECKPOINT NOT = '00'
+               DISPLAY '*** ERRO ao gravar checkpoint (' FS-CHECKPOINT
+                       ') para ' FUNCTION TRIM(LP-PATH-PDF-IN) ' ***'
+           END-IF
+
+           CLOSE ARQUIVO-CHECKPOINT
+
+           IF WS-CKP-QTD < 2000
+               ADD 1 TO WS-CKP-QTD
+               MOVE LP-PATH-PDF-IN TO WS-CKP-ITEM(WS-CKP-QTD)
+           ELSE
+               DISPLAY '*** ATENCAO: tabela de checkpoint cheia '
+                       '(2000) - ' FUNCTION TRIM(LP-PATH-PDF-IN)
+                       ' nao sera reconhecido em caso de restart ***'
+           END-IF
+
+           .
+      ******************************************************************
+      *  2200 - DERIVAR O CAMINHO DO PDF DE SAIDA                      *
+      *  Mesmo caminho do PDF de entrada, acrescentando o sufixo       *
+      *  -ASSINADO antes da extensao (ex: nota.pdf -> nota-ASSINADO.pdf)
+      ******************************************************************
+       2200-MONTAR-PATH-SAIDA.
+
+           MOVE SPACES TO LP-PATH-PDF-OUT
+           MOVE 0 TO WS-POS-PONTO
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LP-PATH-PDF-IN))
+             TO WS-TAM
+
+           PERFORM VARYING WS-I FROM WS-TAM BY -1
+                   UNTIL WS-I < 1 OR LP-PATH-PDF-IN(WS-I:1) = '.'
+               CONTINUE
+           END-PERFORM
+
+           IF WS-I >= 1
+               MOVE WS-I TO WS-POS-PONTO
+           END-IF
+
+           IF WS-POS-PONTO > 0
+               STRING
+                   LP-PATH-PDF-IN(1:WS-POS-PONTO - 1)
+                   '-ASSINADO'
+                   LP-PATH-PDF-IN(WS-POS-PONTO:WS-TAM -
+                       WS-POS-PONTO + 1)
+                   DELIMITED BY SIZE
+                   INTO LP-PATH-PDF-OUT
+               END-STRING
+           ELSE
+               STRING
+                   FUNCTION TRIM(LP-PATH-PDF-IN)
+                   '-ASSINADO'
+                   DELIMITED BY SIZE
+                   INTO LP-PATH-PDF-OUT
+               END-STRING
+           END-IF
+
+           .
+      ******************************************************************
+      *  9000 - FINALIZAR                                              *
+      ******************************************************************
+       9000-FINALIZAR.
+
+           DISPLAY '=========================================='
+           DISPLAY '  RESUMO DO LOTE                         '
+           DISPLAY '=========================================='
+           DISPLAY 'Documentos lidos  : ' WS-TOTAL-LIDOS
+           DISPLAY 'Ja no checkpoint  : ' WS-TOTAL-PULADOS
+           DISPLAY 'Assinados com OK  : ' WS-TOTAL-OK
+           DISPLAY 'Com falha         : ' WS-TOTAL-ERRO
+           DISPLAY '=========================================='
+
+           MOVE WS-TOTAL-OK      TO WS-TOTAL-OK-ED
+           MOVE WS-TOTAL-ERRO    TO WS-TOTAL-ERRO-ED
+           MOVE WS-TOTAL-PULADOS TO WS-TOTAL-PULADOS-ED
+
+           MOVE SPACES TO REG-CSV
+           STRING
+               'TOTAL;OK=' FUNCTION TRIM(WS-TOTAL-OK-ED)
+               ';FALHA=' FUNCTION TRIM(WS-TOTAL-ERRO-ED)
+               ';PULADOS=' FUNCTION TRIM(WS-TOTAL-PULADOS-ED)
+               DELIMITED BY SIZE
+               INTO REG-CSV
+           END-STRING
+           WRITE REG-CSV
+
+           CLOSE ARQUIVO-CSV
+
+           DISPLAY 'Relatorio CSV: ' FUNCTION TRIM(WS-CFG-PATH-CSV)
+
+           PERFORM 9100-ROTACIONAR-CHECKPOINT
+
+           .
+      ******************************************************************
+      *  9100 - ROTACIONAR CHECKPOINT AO FIM DO LOTE                   *
+      *  Quando o lote termina sem nenhuma falha, todos os documentos  *
+      *  do arquivo de controle ja estao confirmados (assinados agora  *
+      *  ou ja confirmados por uma execucao anterior) - o checkpoint   *
+      *  deixou de ter utilidade e e esvaziado, para que uma proxima   *
+      *  execucao que reaproveite o mesmo arquivo de controle comece   *
+      *  do zero, em vez de crescer sem limite indefinidamente.        *
+      ******************************************************************
+       9100-ROTACIONAR-CHECKPOINT.
+
+           IF WS-TOTAL-ERRO = 0
+               OPEN OUTPUT ARQUIVO-CHECKPOINT
+               IF FS-CHECKPOINT = '00'
+                   CLOSE ARQUIVO-CHECKPOINT
+               END-IF
+           END-IF
+
+           .
+      ******************************************************************
+      *  FIM DO PROGRAMA                                               *
+      ******************************************************************
+       END PROGRAM ASST0020C.
